@@ -0,0 +1,108 @@
+//MYPROGJ  JOB (ACCT),'MYPROG DAILY RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* MYPROGJ - MYPROG BATCH STREAM
+//*   STEP010  VALIDATE  - confirm DD-FICHIER is present/cataloged
+//*   STEP020  MYPROG    - main batch step, skipped if STEP010 bad
+//*   STEP030  POSTPROC  - downstream hand-off, runs on RC 0 or 4
+//*                        (clean or warnings-only); skipped on RC 8/16
+//*   STEP040  LOADVSAM  - refresh MYVSAM KSDS from the extract file
+//*                        that MYINQ reads online, same RC 0/4 gate
+//*   STEP090  NOTIFY    - operator alert, only when STEP010 fails
+//*--------------------------------------------------------------*
+//* RUNMODE selects the APARM value MYPROG branches on (DAILY,
+//* MONTHLY or RERUN). Override at submission with a JCL override,
+//* e.g. //  SET RUNMODE=MONTHLY placed ahead of this SET statement.
+//*--------------------------------------------------------------*
+//         SET RUNMODE=DAILY
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  LISTCAT ENTRIES('PROD.MYPROG.DDFILE') ALL
+//*
+//STEP020  EXEC PGM=MYPROG,PARM='&RUNMODE',
+//             COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.MYPROG.LOADLIB,DISP=SHR
+//UT-S-DD  DD DSN=PROD.MYPROG.DDFILE,DISP=SHR
+//*        Checkpoint datasets are GDG relative generations off the
+//*        PROD.MYPROG.CHKPT base (one-time setup via IDCAMS
+//*        DEFINE GDG(NAME(PROD.MYPROG.CHKPT) LIMIT(...) SCRATCH), and
+//*        PROD.MYPROG.AUDIT/.EXTRACT/.EXCEPT below need the same
+//*        one-time GDG base definition) - this run's checkpoint is
+//*        the new (+1) generation, the
+//*        prior run's checkpoint is the current (0) generation, so
+//*        a RERUN always has a real checkpoint to restart from.
+//*        Abnormal disposition is CATLG, not DELETE - if this step
+//*        abends, the checkpoint records already written must
+//*        survive so a RERUN has something to restart from (see
+//*        FIND-RESTART-POINT in MYPROG). AUD/EXT/EXC are GDG bases
+//*        too, same reason as CKPT: a plain flat DSN that is CATLG'd
+//*        on a clean run would fail allocation with DISP=NEW on the
+//*        very next cycle, and DISP=MOD would make OPEN OUTPUT
+//*        behave like OPEN EXTEND on z/OS (MOD overrides the OPEN
+//*        verb's positioning) - the audit/extract/exception listing
+//*        would then grow forever instead of being a per-cycle
+//*        deliverable. Each cycle - including a RERUN - now gets its
+//*        own fresh (+1) generation; MYPROG always OPENs these
+//*        OUTPUT. For a genuine RERUN where the pre-abend generation
+//*        (now relative (-1) once this rerun's (+1) is cataloged)
+//*        must be combined with the post-restart tail, override
+//*        STEP030/STEP040's UT-S-EXT DD below to concatenate
+//*        PROD.MYPROG.EXTRACT(0) and PROD.MYPROG.EXTRACT(-1), the
+//*        same manual-override convention already used for RUNMODE.
+//UT-S-CKP DD DSN=PROD.MYPROG.CHKPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5))
+//UT-S-OCKP DD DSN=PROD.MYPROG.CHKPT(0),DISP=SHR
+//UT-S-AUD DD DSN=PROD.MYPROG.AUDIT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5))
+//UT-S-CTL DD DSN=PROD.MYPROG.CTLCARD,DISP=SHR
+//UT-S-EXT DD DSN=PROD.MYPROG.EXTRACT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5))
+//UT-S-EXC DD DSN=PROD.MYPROG.EXCEPT(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5))
+//UT-S-MST DD DSN=PROD.MYPROG.MASTER,DISP=SHR
+//UT-S-RPT DD SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//*        RC 4 (e.g. zero records read) is a warning, not a hard
+//*        failure - let it flow downstream; only RC 8 (reconcile
+//*        failed) or RC 16 (edit-reject abort) skip this step.
+//STEP030  EXEC PGM=MYPOST,
+//             COND=(4,GT,STEP020)
+//STEPLIB  DD DSN=PROD.MYPROG.LOADLIB,DISP=SHR
+//UT-S-EXT DD DSN=PROD.MYPROG.EXTRACT(0),DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//*        MYVSAM is the KSDS MYINQ reads online, keyed on the same
+//*        6-byte key (bytes 1-6) as EXTRACT-RECORD/DD-FICHIER-RECORD.
+//*        Rebuilt from this run's extract every time MYPROG runs
+//*        clean, so the online inquiry always reflects the last
+//*        completed batch run.
+//STEP040  EXEC PGM=IDCAMS,
+//             COND=(4,GT,STEP020)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.MYPROG.MYVSAM CLUSTER
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(PROD.MYPROG.MYVSAM)     -
+      INDEXED KEYS(6 0) RECORDSIZE(80 80)      -
+      UNIT(SYSDA) SPACE(5 5)                   -
+      FREESPACE(10 10))                        -
+      DATA(NAME(PROD.MYPROG.MYVSAM.DATA))      -
+      INDEX(NAME(PROD.MYPROG.MYVSAM.INDEX))
+  REPRO INFILE(EXTIN) OUTFILE(VSAMOUT)
+//EXTIN    DD DSN=PROD.MYPROG.EXTRACT(0),DISP=SHR
+//VSAMOUT  DD DSN=PROD.MYPROG.MYVSAM,DISP=SHR
+//*
+//STEP090  EXEC PGM=IEBGENER,
+//             COND=(0,EQ,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   *
+MYPROGJ - STEP010 VALIDATION FAILED - DD-FICHIER NOT AVAILABLE.
+NOTIFYING OPERATIONS - BATCH WINDOW SKIPPED.
+//SYSUT2   DD   SYSOUT=(*,OPERNOT)
+//SYSIN    DD   DUMMY
