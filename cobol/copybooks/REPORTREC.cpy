@@ -0,0 +1,4 @@
+      * print file for the operator report - lets PRINT-REPORT-HEADER
+      * issue a real page-eject via WRITE ... AFTER ADVANCING PAGE
+      * instead of just repeating the header block through DISPLAY
+       01  PRINT-RECORD                PIC X(80).
