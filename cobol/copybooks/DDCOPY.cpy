@@ -0,0 +1,24 @@
+      * DD-FICHIER record layout - header/detail/trailer, switched on
+      * DDF-RECORD-TYPE so the file can carry run metadata and an
+      * end-of-file count instead of being one undifferentiated shape
+       01  DD-FICHIER-RECORD.
+           05  DDF-RECORD-TYPE         PIC X(1).
+               88  DDF-HEADER-REC      VALUE 'H'.
+               88  DDF-DETAIL-REC      VALUE 'D'.
+               88  DDF-TRAILER-REC     VALUE 'T'.
+           05  DDF-DETAIL-AREA.
+               10  DDF-KEY             PIC 9(6).
+               10  DDF-KEY-X REDEFINES DDF-KEY
+                                       PIC X(6).
+               10  DDF-AMOUNT          PIC 9(7)V99.
+               10  DDF-AMOUNT-X REDEFINES DDF-AMOUNT
+                                       PIC X(9).
+               10  DDF-STATUS          PIC X(1).
+               10  FILLER              PIC X(63).
+           05  DDF-HEADER-AREA REDEFINES DDF-DETAIL-AREA.
+               10  DDF-HDR-RUN-DATE    PIC 9(8).
+               10  DDF-HDR-RUN-ID      PIC X(8).
+               10  FILLER              PIC X(63).
+           05  DDF-TRAILER-AREA REDEFINES DDF-DETAIL-AREA.
+               10  DDF-TRL-RECORD-COUNT PIC 9(9).
+               10  FILLER              PIC X(70).
