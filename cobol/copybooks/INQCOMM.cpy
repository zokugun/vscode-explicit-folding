@@ -0,0 +1,10 @@
+      * DFHCOMMAREA fields for the MYINQ inquiry transaction - caller
+      * sets IC-KEY, MYINQ fills in the rest of the group on return.
+      * Level 05 so these nest under the caller's own 01 DFHCOMMAREA
+      * instead of becoming a sibling top-level item.
+           05  IC-KEY              PIC 9(6).
+           05  IC-AMOUNT           PIC 9(7)V99.
+           05  IC-STATUS           PIC X(1).
+           05  IC-FOUND-SW         PIC X(1).
+               88  IC-RECORD-FOUND VALUE 'Y'.
+               88  IC-RECORD-NOT-FOUND VALUE 'N'.
