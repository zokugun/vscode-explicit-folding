@@ -0,0 +1,8 @@
+      * downstream extract record - fixed layout handed to the
+      * reporting system so they stop re-pulling raw DD-FICHIER
+       01  EXTRACT-RECORD.
+           05  EXT-KEY             PIC 9(6).
+           05  EXT-AMOUNT          PIC 9(7)V99.
+           05  EXT-STATUS          PIC X(1).
+           05  EXT-RUN-DATE        PIC 9(8).
+           05  FILLER              PIC X(56).
