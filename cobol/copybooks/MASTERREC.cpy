@@ -0,0 +1,5 @@
+      * master/reference record - independent source DD-FICHIER
+      * detail records are cross-referenced against by key
+       01  MASTER-RECORD.
+           05  MST-KEY             PIC 9(6).
+           05  MST-DATA            PIC X(74).
