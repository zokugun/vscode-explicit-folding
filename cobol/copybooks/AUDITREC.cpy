@@ -0,0 +1,9 @@
+      * audit record - one row per DD-FICHIER record processed,
+      * answers "was record X processed, and when" without a rerun
+       01  AUDIT-RECORD.
+           05  AUD-KEY             PIC 9(6).
+           05  AUD-TIMESTAMP.
+               10  AUD-TS-DATE     PIC 9(8).
+               10  AUD-TS-TIME     PIC 9(6).
+           05  AUD-DISPOSITION     PIC X(10).
+           05  FILLER              PIC X(50).
