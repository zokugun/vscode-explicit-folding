@@ -0,0 +1,5 @@
+      * control card - carries the expected DD-FICHIER record count
+      * for RECONCILE-TOTALS to check the actual count against
+       01  CONTROL-CARD-RECORD.
+           05  CTL-EXPECTED-COUNT  PIC 9(9).
+           05  FILLER              PIC X(71).
