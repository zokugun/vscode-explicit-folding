@@ -0,0 +1,6 @@
+      * checkpoint record layout - written every WS-CHECKPOINT-INTERVAL
+      * records so a rerun can resume past the last checkpoint
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-KEY       PIC 9(6).
+           05  CKPT-RECORD-COUNT   PIC 9(9).
+           05  FILLER              PIC X(65).
