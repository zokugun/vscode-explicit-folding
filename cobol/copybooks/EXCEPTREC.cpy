@@ -0,0 +1,5 @@
+      * exception record - one row per DD-FICHIER record rejected by
+      * EDIT-INPUT, carries the original bytes and the reject reason
+       01  EXCEPTION-RECORD.
+           05  EXC-ORIGINAL-RECORD     PIC X(80).
+           05  EXC-REASON              PIC X(30).
