@@ -0,0 +1,528 @@
+      / page eject
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MYPROG.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            select DD-FICHIER assign to UT-S-DD
+                organization is sequential
+                file status is WS-DD-FICHIER-STATUS.
+            select CHKPT-FICHIER assign to UT-S-CKP
+                organization is sequential.
+            select OLD-CHKPT-FICHIER assign to UT-S-OCKP
+                organization is sequential.
+            select AUDIT-FICHIER assign to UT-S-AUD
+                organization is sequential.
+            select CONTROL-CARD assign to UT-S-CTL
+                organization is sequential.
+            select EXTRACT-FICHIER assign to UT-S-EXT
+                organization is sequential.
+            select EXCEPTION-FICHIER assign to UT-S-EXC
+                organization is sequential.
+            select MASTER-FICHIER assign to UT-S-MST
+                organization is sequential
+                file status is WS-MASTER-STATUS.
+            select PRINT-FICHIER assign to UT-S-RPT
+                organization is sequential.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DD-FICHIER
+           block contains 0 records
+           recording mode is F.
+           copy DDCOPY.
+       FD  CHKPT-FICHIER
+           block contains 0 records
+           recording mode is F.
+           copy CHKPTREC.
+       FD  OLD-CHKPT-FICHIER
+           block contains 0 records
+           recording mode is F.
+           copy CHKPTREC
+               replacing ==CHECKPOINT-RECORD==
+                      by ==OLD-CHECKPOINT-RECORD==,
+                         ==CKPT-LAST-KEY==
+                      by ==OCKPT-LAST-KEY==,
+                         ==CKPT-RECORD-COUNT==
+                      by ==OCKPT-RECORD-COUNT==.
+       FD  AUDIT-FICHIER
+           block contains 0 records
+           recording mode is F.
+           copy AUDITREC.
+       FD  CONTROL-CARD
+           block contains 0 records
+           recording mode is F.
+           copy CTLCARD.
+       FD  EXTRACT-FICHIER
+           block contains 0 records
+           recording mode is F.
+           copy EXTRACTREC.
+       FD  EXCEPTION-FICHIER
+           block contains 0 records
+           recording mode is F.
+           copy EXCEPTREC.
+       FD  MASTER-FICHIER
+           block contains 0 records
+           recording mode is F.
+           copy MASTERREC.
+       FD  PRINT-FICHIER
+           block contains 0 records
+           recording mode is F.
+           copy REPORTREC.
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-STATISTICS.
+           05  WS-STAT-RECORDS-READ     PIC 9(9) VALUE ZERO.
+           05  WS-STAT-RECORDS-REJECTED PIC 9(9) VALUE ZERO.
+           05  WS-STAT-RECORDS-WRITTEN  PIC 9(9) VALUE ZERO.
+           05  WS-STAT-START-TIMESTAMP.
+               10  WS-STAT-START-DATE   PIC 9(8).
+               10  WS-STAT-START-TIME   PIC 9(6).
+           05  WS-STAT-END-TIMESTAMP.
+               10  WS-STAT-END-DATE     PIC 9(8).
+               10  WS-STAT-END-TIME     PIC 9(6).
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 1000.
+       01  WS-SWITCHES.
+           05  WS-AT-END-SW            PIC X(1) VALUE 'N'.
+               88  END-OF-DD-FICHIER   VALUE 'Y'.
+       01  WS-RUN-MODE                 PIC X(10).
+           88  RUN-MODE-DAILY          VALUE 'DAILY'.
+           88  RUN-MODE-MONTHLY        VALUE 'MONTHLY'.
+           88  RUN-MODE-RERUN          VALUE 'RERUN'.
+       01  WS-RESTART-KEY              PIC 9(6) VALUE ZERO.
+       01  WS-OLD-CKPT-EOF-SW          PIC X(1) VALUE 'N'.
+           88  END-OF-OLD-CHKPT        VALUE 'Y'.
+       01  WS-DD-FICHIER-STATUS        PIC X(2) VALUE '00'.
+           88  DD-FICHIER-OK           VALUE '00'.
+           88  DD-FICHIER-EOF          VALUE '10'.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CD-YYYY              PIC 9(4).
+           05  WS-CD-MM                PIC 9(2).
+           05  WS-CD-DD                PIC 9(2).
+           05  WS-CD-HH                PIC 9(2).
+           05  WS-CD-MIN               PIC 9(2).
+           05  WS-CD-SS                PIC 9(2).
+           05  FILLER                  PIC X(7).
+       01  WS-RUN-DATE-NUM             PIC 9(8).
+       01  WS-RUN-TIME-NUM             PIC 9(6).
+       01  WS-CONTROL-TOTAL            PIC 9(9) VALUE ZERO.
+       01  WS-MONTHLY-AMOUNT-TOTAL     PIC 9(9)V99 VALUE ZERO.
+       01  WS-CTL-CARD-EOF-SW          PIC X(1) VALUE 'N'.
+           88  END-OF-CONTROL-CARD     VALUE 'Y'.
+       01  WS-RECONCILE-SW             PIC X(1) VALUE 'Y'.
+           88  RECONCILE-OK            VALUE 'Y'.
+           88  RECONCILE-FAILED        VALUE 'N'.
+       01  WS-FINAL-RETURN-CODE        PIC 9(2) VALUE ZERO.
+       01  WS-TRAILER-SW               PIC X(1) VALUE 'N'.
+           88  TRAILER-COUNT-SEEN      VALUE 'Y'.
+       01  WS-EDIT-PREV-KEY            PIC 9(6) VALUE ZERO.
+       01  WS-REJECT-THRESHOLD         PIC 9(9) VALUE 100.
+       01  WS-EDIT-SW                  PIC X(1) VALUE 'Y'.
+           88  EDIT-PASSED             VALUE 'Y'.
+           88  EDIT-FAILED             VALUE 'N'.
+       01  WS-MASTER-STATUS            PIC X(2) VALUE '00'.
+           88  MASTER-OK               VALUE '00'.
+           88  MASTER-EOF              VALUE '10'.
+       01  WS-MST-EOF-SW               PIC X(1) VALUE 'N'.
+           88  END-OF-MASTER           VALUE 'Y'.
+       01  WS-REPORT-CONTROLS.
+           05  WS-LINE-COUNT           PIC 9(3) VALUE ZERO.
+           05  WS-PAGE-COUNT           PIC 9(3) VALUE ZERO.
+           05  WS-LINES-PER-PAGE       PIC 9(3) VALUE 060.
+       01  WS-COMPILE-TIMESTAMP        PIC X(21).
+       01  WS-REPORT-HEADER-LINE.
+           05  FILLER                  PIC X(11) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE
+               'MYPROG - RUN REPORT'.
+           05  FILLER                  PIC X(8) VALUE '  PAGE '.
+           05  WS-RH-PAGE              PIC ZZ9.
+       01  WS-REPORT-HEADER-LINE-2.
+           05  FILLER                  PIC X(11) VALUE SPACES.
+           05  FILLER                  PIC X(16) VALUE
+               'COMPILED ON:   '.
+           05  WS-RH2-COMPILE-DATE     PIC X(21).
+       01  WS-REPORT-DETAIL-LINE.
+           05  FILLER                  PIC X(11) VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE
+               'RECORD KEY:  '.
+           05  WS-RD-KEY               PIC 9(6).
+       01  WS-REPORT-TRAILER-LINE-1.
+           05  FILLER                  PIC X(11) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE 'RUN DATE: '.
+           05  WS-RT1-DATE             PIC 9(4)/99/99.
+           05  FILLER                  PIC X(10) VALUE '  TIME:  '.
+           05  WS-RT1-TIME             PIC 99B99B99.
+       01  WS-REPORT-TRAILER-LINE-2.
+           05  FILLER                  PIC X(11) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE
+               'RECORDS PROCESSED: '.
+           05  WS-RT2-COUNT            PIC ZZZ,ZZZ,ZZ9.
+       LINKAGE SECTION.
+       01  APARM       PIC X(10).
+       PROCEDURE DIVISION using APARM.
+       MAIN SECTION.
+       START-OF-RUN.
+           open output PRINT-FICHIER
+           move function current-date to WS-CURRENT-DATE-TIME
+           perform COMPUTE-RUN-TIMESTAMP
+           perform PRINT-REPORT-HEADER
+           move APARM to WS-RUN-MODE
+           perform EDIT-INPUT
+           if EDIT-PASSED
+               perform CROSS-REFERENCE-CHECK
+               move 'N' to WS-AT-END-SW
+               open input DD-FICHIER
+               if not DD-FICHIER-OK
+                   perform DD-FICHIER-ERROR
+               end-if
+               open output CHKPT-FICHIER
+               open output AUDIT-FICHIER
+               open output EXTRACT-FICHIER
+               evaluate true
+                   when RUN-MODE-MONTHLY
+                       perform PROCESS-MONTHLY-RUN
+                   when RUN-MODE-RERUN
+                       perform PROCESS-RERUN
+                   when RUN-MODE-DAILY
+                       perform PROCESS-DAILY-RUN
+                   when other
+                       perform PROCESS-DAILY-RUN
+               end-evaluate
+               close DD-FICHIER
+               if not DD-FICHIER-OK
+                   perform DD-FICHIER-ERROR
+               end-if
+               close CHKPT-FICHIER
+               close AUDIT-FICHIER
+               close EXTRACT-FICHIER
+               perform RECONCILE-TOTALS
+           else
+               display "MYPROG - EDIT-INPUT REJECT COUNT "
+                   WS-STAT-RECORDS-REJECTED
+                   " EXCEEDS THRESHOLD - RUN STOPPED"
+               move 16 to WS-FINAL-RETURN-CODE
+           end-if
+           perform END-OF-RUN.
+       EDIT-INPUT.
+           open input DD-FICHIER
+           if not DD-FICHIER-OK
+               perform DD-FICHIER-ERROR
+           end-if
+           open output EXCEPTION-FICHIER
+           perform READ-EDIT-RECORD
+           perform until END-OF-DD-FICHIER
+               if DDF-DETAIL-REC
+                   perform EDIT-DETAIL-RECORD
+               end-if
+               perform READ-EDIT-RECORD
+           end-perform
+           close DD-FICHIER
+           if not DD-FICHIER-OK
+               perform DD-FICHIER-ERROR
+           end-if
+           close EXCEPTION-FICHIER
+           if WS-STAT-RECORDS-REJECTED >= WS-REJECT-THRESHOLD
+               set EDIT-FAILED to true
+           else
+               set EDIT-PASSED to true
+           end-if
+           .
+       READ-EDIT-RECORD.
+           read DD-FICHIER
+               at end set END-OF-DD-FICHIER to true
+           end-read
+           if not DD-FICHIER-OK and not DD-FICHIER-EOF
+               perform DD-FICHIER-ERROR
+           end-if
+           .
+       EDIT-DETAIL-RECORD.
+           if DDF-KEY-X is not numeric or DDF-AMOUNT-X is not numeric
+               move 'NON-NUMERIC FIELD' to EXC-REASON
+               perform REJECT-INPUT-RECORD
+           else
+               if DDF-KEY <= WS-EDIT-PREV-KEY
+                   move 'RECORD OUT OF SEQUENCE' to EXC-REASON
+                   perform REJECT-INPUT-RECORD
+               else
+                   move DDF-KEY to WS-EDIT-PREV-KEY
+               end-if
+           end-if
+           .
+       REJECT-INPUT-RECORD.
+           move DD-FICHIER-RECORD to EXC-ORIGINAL-RECORD
+           write EXCEPTION-RECORD
+           add 1 to WS-STAT-RECORDS-REJECTED
+           .
+       CROSS-REFERENCE-CHECK.
+           move 'N' to WS-AT-END-SW
+           move 'N' to WS-MST-EOF-SW
+           open input DD-FICHIER
+           if not DD-FICHIER-OK
+               perform DD-FICHIER-ERROR
+           end-if
+           open input MASTER-FICHIER
+           if not MASTER-OK
+               perform MASTER-FICHIER-ERROR
+           end-if
+           open extend EXCEPTION-FICHIER
+           perform READ-XREF-DETAIL
+           perform READ-XREF-MASTER
+           perform until END-OF-DD-FICHIER and END-OF-MASTER
+               evaluate true
+                   when END-OF-DD-FICHIER
+                       perform FLAG-MASTER-ONLY
+                       perform READ-XREF-MASTER
+                   when END-OF-MASTER
+                       perform FLAG-DETAIL-ONLY
+                       perform READ-XREF-DETAIL
+                   when DDF-KEY = MST-KEY
+                       perform READ-XREF-DETAIL
+                       perform READ-XREF-MASTER
+                   when DDF-KEY < MST-KEY
+                       perform FLAG-DETAIL-ONLY
+                       perform READ-XREF-DETAIL
+                   when other
+                       perform FLAG-MASTER-ONLY
+                       perform READ-XREF-MASTER
+               end-evaluate
+           end-perform
+           close DD-FICHIER
+           if not DD-FICHIER-OK
+               perform DD-FICHIER-ERROR
+           end-if
+           close MASTER-FICHIER
+           if not MASTER-OK
+               perform MASTER-FICHIER-ERROR
+           end-if
+           close EXCEPTION-FICHIER
+           move 'N' to WS-AT-END-SW
+           .
+       READ-XREF-DETAIL.
+           perform READ-EDIT-RECORD
+           perform until END-OF-DD-FICHIER
+               or (DDF-DETAIL-REC
+                   and DDF-KEY-X is numeric
+                   and DDF-AMOUNT-X is numeric)
+               perform READ-EDIT-RECORD
+           end-perform
+           .
+       READ-XREF-MASTER.
+           read MASTER-FICHIER
+               at end set END-OF-MASTER to true
+           end-read
+           if not MASTER-OK and not MASTER-EOF
+               perform MASTER-FICHIER-ERROR
+           end-if
+           .
+       FLAG-DETAIL-ONLY.
+           move DD-FICHIER-RECORD to EXC-ORIGINAL-RECORD
+           move 'NO MASTER MATCH' to EXC-REASON
+           write EXCEPTION-RECORD
+           .
+       FLAG-MASTER-ONLY.
+           move MASTER-RECORD to EXC-ORIGINAL-RECORD
+           move 'NO DETAIL MATCH' to EXC-REASON
+           write EXCEPTION-RECORD
+           .
+       MASTER-FICHIER-ERROR.
+           display "MYPROG - MASTER-FICHIER I/O ERROR - STATUS = "
+               WS-MASTER-STATUS
+           move 12 to WS-FINAL-RETURN-CODE
+           perform END-OF-RUN.
+       RECONCILE-TOTALS.
+           if not TRAILER-COUNT-SEEN
+               open input CONTROL-CARD
+               read CONTROL-CARD
+                   at end set END-OF-CONTROL-CARD to true
+               end-read
+               if not END-OF-CONTROL-CARD
+                   move CTL-EXPECTED-COUNT to WS-CONTROL-TOTAL
+               end-if
+               close CONTROL-CARD
+           end-if
+           if TRAILER-COUNT-SEEN or not END-OF-CONTROL-CARD
+               if WS-STAT-RECORDS-READ = WS-CONTROL-TOTAL
+                   set RECONCILE-OK to true
+               else
+                   set RECONCILE-FAILED to true
+                   move 8 to WS-FINAL-RETURN-CODE
+                   display "MYPROG - RECONCILIATION FAILED - EXPECTED "
+                       WS-CONTROL-TOTAL " GOT " WS-STAT-RECORDS-READ
+               end-if
+           end-if
+           .
+       COMPUTE-RUN-TIMESTAMP.
+           move WS-CD-YYYY to WS-RUN-DATE-NUM (1:4)
+           move WS-CD-MM   to WS-RUN-DATE-NUM (5:2)
+           move WS-CD-DD   to WS-RUN-DATE-NUM (7:2)
+           move WS-CD-HH   to WS-RUN-TIME-NUM (1:2)
+           move WS-CD-MIN  to WS-RUN-TIME-NUM (3:2)
+           move WS-CD-SS   to WS-RUN-TIME-NUM (5:2)
+           move WS-RUN-DATE-NUM to WS-STAT-START-DATE
+           move WS-RUN-TIME-NUM to WS-STAT-START-TIME
+           .
+       PROCESS-DAILY-RUN.
+           perform PROCESS-DD-FICHIER
+           .
+       PROCESS-MONTHLY-RUN.
+           perform PROCESS-DD-FICHIER
+           perform PRINT-MONTH-END-SUMMARY
+           .
+       PRINT-MONTH-END-SUMMARY.
+           display "MYPROG - MONTH-END SUMMARY"
+           display "  TOTAL RECORDS THIS RUN:  " WS-STAT-RECORDS-READ
+           display "  TOTAL AMOUNT EXTRACTED:  " WS-MONTHLY-AMOUNT-TOTAL
+           .
+       PROCESS-RERUN.
+           perform FIND-RESTART-POINT
+           perform PROCESS-DD-FICHIER
+           .
+       FIND-RESTART-POINT.
+           open input OLD-CHKPT-FICHIER
+           read OLD-CHKPT-FICHIER
+               at end set END-OF-OLD-CHKPT to true
+           end-read
+           perform until END-OF-OLD-CHKPT
+               move OCKPT-LAST-KEY to WS-RESTART-KEY
+               move OCKPT-RECORD-COUNT to WS-STAT-RECORDS-READ
+               read OLD-CHKPT-FICHIER
+                   at end set END-OF-OLD-CHKPT to true
+               end-read
+           end-perform
+           close OLD-CHKPT-FICHIER
+           .
+       PROCESS-DD-FICHIER.
+           perform READ-DD-FICHIER
+           perform until END-OF-DD-FICHIER
+               evaluate true
+                   when DDF-HEADER-REC
+                       perform PROCESS-HEADER-RECORD
+                   when DDF-DETAIL-REC
+                       perform PROCESS-DETAIL-RECORD
+                   when DDF-TRAILER-REC
+                       perform PROCESS-TRAILER-RECORD
+               end-evaluate
+               perform READ-DD-FICHIER
+           end-perform
+           .
+       PROCESS-HEADER-RECORD.
+           display "MYPROG - INPUT HEADER - RUN ID " DDF-HDR-RUN-ID
+           .
+       PROCESS-DETAIL-RECORD.
+           if DDF-KEY-X is not numeric or DDF-AMOUNT-X is not numeric
+               continue
+           else
+               if DDF-KEY > WS-RESTART-KEY
+                   add 1 to WS-STAT-RECORDS-READ
+                   perform WRITE-CHECKPOINT-IF-DUE
+                   perform PRINT-DETAIL-LINE
+                   perform WRITE-AUDIT-RECORD
+                   perform WRITE-EXTRACT-RECORD
+               end-if
+           end-if
+           .
+       WRITE-EXTRACT-RECORD.
+           move DDF-KEY to EXT-KEY
+           move DDF-AMOUNT to EXT-AMOUNT
+           move DDF-STATUS to EXT-STATUS
+           move WS-RUN-DATE-NUM to EXT-RUN-DATE
+           write EXTRACT-RECORD
+           add 1 to WS-STAT-RECORDS-WRITTEN
+           add DDF-AMOUNT to WS-MONTHLY-AMOUNT-TOTAL
+           .
+       PROCESS-TRAILER-RECORD.
+           move DDF-TRL-RECORD-COUNT to WS-CONTROL-TOTAL
+           set TRAILER-COUNT-SEEN to true
+           .
+       READ-DD-FICHIER.
+           read DD-FICHIER
+               at end set END-OF-DD-FICHIER to true
+           end-read
+           if not DD-FICHIER-OK and not DD-FICHIER-EOF
+               perform DD-FICHIER-ERROR
+           end-if
+           .
+       WRITE-CHECKPOINT-IF-DUE.
+           if function mod (WS-STAT-RECORDS-READ,
+               WS-CHECKPOINT-INTERVAL) = 0
+               move DDF-KEY to CKPT-LAST-KEY
+               move WS-STAT-RECORDS-READ to CKPT-RECORD-COUNT
+               write CHECKPOINT-RECORD
+           end-if
+           .
+       WRITE-AUDIT-RECORD.
+           move DDF-KEY to AUD-KEY
+           move WS-RUN-DATE-NUM to AUD-TS-DATE
+           move WS-RUN-TIME-NUM to AUD-TS-TIME
+           move 'PROCESSED' to AUD-DISPOSITION
+           write AUDIT-RECORD
+           .
+       DD-FICHIER-ERROR.
+           display "MYPROG - DD-FICHIER I/O ERROR - STATUS = "
+               WS-DD-FICHIER-STATUS
+           display "MYPROG - RECORDS PROCESSED BEFORE ERROR = "
+               WS-STAT-RECORDS-READ
+           move 12 to WS-FINAL-RETURN-CODE
+           perform END-OF-RUN.
+       PRINT-REPORT-HEADER.
+           add 1 to WS-PAGE-COUNT
+           move WS-PAGE-COUNT to WS-RH-PAGE
+           write PRINT-RECORD from WS-REPORT-HEADER-LINE
+               after advancing page
+           move function when-compiled to WS-COMPILE-TIMESTAMP
+           move WS-COMPILE-TIMESTAMP to WS-RH2-COMPILE-DATE
+           write PRINT-RECORD from WS-REPORT-HEADER-LINE-2
+               after advancing 1
+           move zero to WS-LINE-COUNT
+           .
+       PRINT-DETAIL-LINE.
+           if WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               perform PRINT-REPORT-HEADER
+           end-if
+           move DDF-KEY to WS-RD-KEY
+           write PRINT-RECORD from WS-REPORT-DETAIL-LINE
+               after advancing 1
+           add 1 to WS-LINE-COUNT
+           .
+       PRINT-REPORT-TRAILER.
+           move WS-RUN-DATE-NUM to WS-RT1-DATE
+           move WS-RUN-TIME-NUM to WS-RT1-TIME
+           write PRINT-RECORD from WS-REPORT-TRAILER-LINE-1
+               after advancing 1
+           move WS-STAT-RECORDS-READ to WS-RT2-COUNT
+           write PRINT-RECORD from WS-REPORT-TRAILER-LINE-2
+               after advancing 1
+           .
+       END-OF-RUN.
+           perform SET-COMPLETION-STATUS
+           perform PRINT-REPORT-TRAILER
+           perform DUMP-RUN-STATISTICS
+           close PRINT-FICHIER
+           move WS-FINAL-RETURN-CODE to return-code
+           goback.
+       DUMP-RUN-STATISTICS.
+           move function current-date to WS-CURRENT-DATE-TIME
+           move WS-CD-YYYY to WS-RUN-DATE-NUM (1:4)
+           move WS-CD-MM   to WS-RUN-DATE-NUM (5:2)
+           move WS-CD-DD   to WS-RUN-DATE-NUM (7:2)
+           move WS-CD-HH   to WS-RUN-TIME-NUM (1:2)
+           move WS-CD-MIN  to WS-RUN-TIME-NUM (3:2)
+           move WS-CD-SS   to WS-RUN-TIME-NUM (5:2)
+           move WS-RUN-DATE-NUM to WS-STAT-END-DATE
+           move WS-RUN-TIME-NUM to WS-STAT-END-TIME
+           display "MYPROG - RUN STATISTICS"
+           display "  RECORDS READ:     " WS-STAT-RECORDS-READ
+           display "  RECORDS REJECTED: " WS-STAT-RECORDS-REJECTED
+           display "  RECORDS WRITTEN:  " WS-STAT-RECORDS-WRITTEN
+           display "  START TIMESTAMP:  " WS-STAT-START-TIMESTAMP
+           display "  END TIMESTAMP:    " WS-STAT-END-TIMESTAMP
+           .
+       SET-COMPLETION-STATUS.
+           if WS-FINAL-RETURN-CODE = zero
+               and WS-STAT-RECORDS-READ = zero
+               move 4 to WS-FINAL-RETURN-CODE
+               display "MYPROG - WARNING - ZERO RECORDS READ"
+           end-if
+           .
