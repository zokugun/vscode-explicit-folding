@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MYINQ.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RESP                     PIC S9(8) COMP.
+       01  WS-RIDFLD                   PIC 9(6).
+       01  WS-NO-KEY-MSG                PIC X(40) VALUE
+           'MYINQ - NO INQUIRY KEY SUPPLIED'.
+       01  WS-NOT-FOUND-MSG.
+           05  FILLER                  PIC X(34) VALUE
+               'MYINQ - RECORD NOT FOUND FOR KEY '.
+           05  WS-NFM-KEY               PIC 9(6).
+       01  WS-FOUND-MSG.
+           05  FILLER                  PIC X(10) VALUE 'KEY: '.
+           05  WS-FM-KEY                PIC 9(6).
+           05  FILLER                  PIC X(12) VALUE '  AMOUNT: '.
+           05  WS-FM-AMOUNT             PIC ZZZZZZ9.99.
+           05  FILLER                  PIC X(12) VALUE '  STATUS: '.
+           05  WS-FM-STATUS             PIC X(1).
+       copy EXTRACTREC.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           copy INQCOMM.
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+       START-OF-RUN.
+           if EIBCALEN = 0
+               exec cics send text
+                   from(WS-NO-KEY-MSG)
+                   length(length of WS-NO-KEY-MSG)
+                   erase
+               end-exec
+               exec cics return end-exec
+           end-if
+           move IC-KEY to WS-RIDFLD
+           perform READ-MASTER-RECORD
+           if IC-RECORD-FOUND
+               perform SEND-FOUND-RECORD
+           else
+               perform SEND-NOT-FOUND-RECORD
+           end-if
+           exec cics return end-exec
+           .
+       READ-MASTER-RECORD.
+      * MYVSAM is a KSDS keyed on EXT-KEY, loaded record-for-record
+      * (EXTRACT-RECORD layout, no leading record-type byte) from
+      * PROD.MYPROG.EXTRACT by STEP040 of MYPROGJ every time MYPROG
+      * completes a clean run - see cobol/jcl/MYPROGJ.jcl.
+           exec cics read
+               file('MYVSAM')
+               into(EXTRACT-RECORD)
+               ridfld(WS-RIDFLD)
+               keylength(6)
+               resp(WS-RESP)
+           end-exec
+           if WS-RESP = DFHRESP(NORMAL)
+               move EXT-KEY to IC-KEY
+               move EXT-AMOUNT to IC-AMOUNT
+               move EXT-STATUS to IC-STATUS
+               set IC-RECORD-FOUND to true
+           else
+               set IC-RECORD-NOT-FOUND to true
+           end-if
+           .
+       SEND-FOUND-RECORD.
+           move IC-KEY to WS-FM-KEY
+           move IC-AMOUNT to WS-FM-AMOUNT
+           move IC-STATUS to WS-FM-STATUS
+           exec cics send text
+               from(WS-FOUND-MSG)
+               length(length of WS-FOUND-MSG)
+               erase
+           end-exec
+           .
+       SEND-NOT-FOUND-RECORD.
+           move IC-KEY to WS-NFM-KEY
+           exec cics send text
+               from(WS-NOT-FOUND-MSG)
+               length(length of WS-NOT-FOUND-MSG)
+               erase
+           end-exec
+           .
